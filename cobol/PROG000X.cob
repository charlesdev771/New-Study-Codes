@@ -1,22 +1,1034 @@
-      ******************************************************************
-      * Author: Charles Dantas
-      * Date: 03//01/2021
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-           77 TESTE PIC 9(07) VALUE "7".
-
-           1 CHARLES.
-               2 AGE PIC 9(08) VALUE "19".
-               2 HEIGHT PIC 9(08) VALUE "20".
-       PROCEDURE DIVISION.
-
-            DISPLAY "Hello world"
-            DISPLAY TESTE.
-            STOP RUN.
+000100******************************************************************
+000110* Author: Charles Dantas
+000120* Date: 03//01/2021
+000130* Purpose:
+000140* Tectonics: cobc
+000150******************************************************************
+000160* Maintenance History
+000170* ----------------------------------------------------------------
+000180* 03/15/2021 CD  Replaced the hardcoded CHARLES VALUE clauses with
+000190*                a real APPLICANT-FILE extract.  The mainline now
+000200*                reads one applicant record at a time in a loop
+000210*                until end of file instead of displaying a single
+000220*                baked-in test case.
+000230* 03/22/2021 CD  Added AGE/HEIGHT eligibility validation against
+000240*                ELIGLIM and a printed exception report for
+000250*                applicants who fail it.
+000260* 04/05/2021 CD  TESTE is now the run's records-read count.  Added
+000270*                RECORDS-PASSED-COUNT and RECORDS-REJECTED-COUNT
+000280*                and an end-of-job control report.
+000290* 04/12/2021 CD  Added checkpoint/restart.  A checkpoint is
+000300*                written every CC-CHECKPOINT-INTERVAL records and
+000310*                a restart run skips the applicants already
+000320*                processed through the last checkpoint.
+000330* 04/26/2021 CD  Added ACCEPTED-EXTRACT-FILE, a fixed-width feed
+000340*                of accepted applicants for the downstream
+000350*                eligibility/enrollment system.
+000360* 05/03/2021 CD  Added AUDIT-TRAIL-FILE.  One row is appended to
+000370*                it at the end of every run recording the run
+000380*                date/time, job id and the final TESTE control
+000390*                counts, so operations can see at a glance what
+000400*                ran and whether it finished clean.
+000410* 05/10/2021 CD  Converted APPLICANT-FILE to an indexed master
+000420*                keyed by APPL-ID.  Added a bulk-load run mode
+000430*                that rebuilds the master from the nightly raw
+000440*                feed and a lookup run mode that pulls one
+000450*                applicant by id for the re-screening desk.
+000460* 05/17/2021 CD  Added a REPORT run mode.  It scans the master
+000470*                and writes the exception and control reports
+000480*                the same way VALIDATE does, but does not feed
+000490*                the downstream extract or write checkpoints -
+000500*                it is meant to be rerun on demand without
+000510*                disturbing a VALIDATE run in progress.
+000520* 05/24/2021 CD  Added a MAINT run mode so the re-screening desk
+000530*                can correct one applicant's AGE/HEIGHT online
+000540*                without a full reload.  Looks the record up by
+000550*                id, shows its current values and status, applies
+000560*                any corrected AGE/HEIGHT from the control card,
+000570*                re-validates and rewrites the master.  The
+000580*                correction is recorded on the audit trail like
+000590*                any other run.
+000595* 08/08/2021 CD  Added CORRECTION-EXTRACT-FILE.  7600-APPLY-
+000596*                CORRECTION now appends the applicant id and the
+000597*                corrected AGE/HEIGHT to it on every successful
+000598*                MAINT rewrite, and 1500-BULK-LOAD-MASTER replays
+000599*                it onto the master at the end of every LOAD run,
+000600*                so the nightly rebuild from the raw feed no
+000601*                longer erases a correction made since the last
+000602*                load.
+000603******************************************************************
+000610 IDENTIFICATION DIVISION.
+000620 PROGRAM-ID.                 YOUR-PROGRAM-NAME.
+000630 AUTHOR.                     CHARLES DANTAS.
+000640 INSTALLATION.               RECRUITING SYSTEMS.
+000650 DATE-WRITTEN.               03/01/2021.
+000660 DATE-COMPILED.              03/15/2021.
+000670******************************************************************
+000680* Purpose:   Reads the daily recruit applicant extract and
+000690*            displays each applicant's AGE and HEIGHT.
+000700******************************************************************
+000710 ENVIRONMENT DIVISION.
+000720 CONFIGURATION SECTION.
+000730 SPECIAL-NAMES.
+000740     C01 IS NEW-PAGE.
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT APPLICANT-FILE ASSIGN TO "APPLFILE"
+000780         ORGANIZATION IS INDEXED
+000790         ACCESS MODE IS DYNAMIC
+000800         RECORD KEY IS APPL-ID
+000810         FILE STATUS IS APPL-FILE-STATUS.
+000820
+000830     SELECT APPLICANT-LOAD-FILE ASSIGN TO "APPLLOAD"
+000840         ORGANIZATION IS SEQUENTIAL
+000850         FILE STATUS IS LOAD-FILE-STATUS.
+000860
+000870     SELECT EXCEPTION-REPORT ASSIGN TO "EXCPRPT"
+000880         ORGANIZATION IS SEQUENTIAL
+000890         FILE STATUS IS EXCP-FILE-STATUS.
+000900
+000910     SELECT CONTROL-REPORT ASSIGN TO "CTLRPT"
+000920         ORGANIZATION IS SEQUENTIAL
+000930         FILE STATUS IS CTL-FILE-STATUS.
+000940
+000950     SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS CARD-FILE-STATUS.
+000980
+000990     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+001000         ORGANIZATION IS SEQUENTIAL
+001010         FILE STATUS IS CKPT-FILE-STATUS.
+001020
+001030     SELECT ACCEPTED-EXTRACT-FILE ASSIGN TO "ACCEXTR"
+001040         ORGANIZATION IS SEQUENTIAL
+001050         FILE STATUS IS AEXT-FILE-STATUS.
+001060
+001070     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+001080         ORGANIZATION IS SEQUENTIAL
+001090         FILE STATUS IS AUD-FILE-STATUS.
+001091
+001092     SELECT CORRECTION-EXTRACT-FILE ASSIGN TO "MAINTCOR"
+001093         ORGANIZATION IS SEQUENTIAL
+001094         FILE STATUS IS CORR-FILE-STATUS.
+001100
+001110 DATA DIVISION.
+001120 FILE SECTION.
+001130 FD  APPLICANT-FILE
+001140     RECORDING MODE IS F.
+001150     COPY APPLREC.
+001160
+001170 FD  EXCEPTION-REPORT
+001180     RECORDING MODE IS F.
+001190 01  EXCEPTION-REPORT-RECORD        PIC X(80).
+001200
+001210 FD  CONTROL-REPORT
+001220     RECORDING MODE IS F.
+001230 01  CONTROL-REPORT-RECORD          PIC X(80).
+001240
+001250 FD  CONTROL-CARD-FILE
+001260     RECORDING MODE IS F.
+001270     COPY CTLCARD.
+001280
+001290 FD  CHECKPOINT-FILE
+001300     RECORDING MODE IS F.
+001310     COPY CKPTREC.
+001320
+001330 FD  ACCEPTED-EXTRACT-FILE
+001340     RECORDING MODE IS F.
+001350     COPY EXTRREC.
+001360
+001370 FD  AUDIT-TRAIL-FILE
+001380     RECORDING MODE IS F.
+001390     COPY AUDTREC.
+001400
+001410 FD  APPLICANT-LOAD-FILE
+001420     RECORDING MODE IS F.
+001430     COPY LOADREC.
+001431
+001432 FD  CORRECTION-EXTRACT-FILE
+001433     RECORDING MODE IS F.
+001434     COPY CORRREC.
+001440
+001450 WORKING-STORAGE SECTION.
+001460     COPY ELIGLIM.
+001470
+001480*    TESTE is the run's record-read counter.  It started out as
+001490*    a decorative 77-level, it now earns its keep.
+001500    77 TESTE PIC 9(07) VALUE ZERO.
+001510    77 RECORDS-PASSED-COUNT    PIC 9(07) VALUE ZERO.
+001520    77 RECORDS-REJECTED-COUNT  PIC 9(07) VALUE ZERO.
+001530
+001540    1 CHARLES.
+001550         2 AGE PIC 9(08).
+001560         2 HEIGHT PIC 9(08).
+001570
+001580    01 APPL-FILE-STATUS         PIC X(02).
+001590        88 APPL-FILE-OK                 VALUE "00".
+001600        88 APPL-FILE-EOF                 VALUE "10".
+001610
+001620    01 EXCP-FILE-STATUS         PIC X(02).
+001630        88 EXCP-FILE-OK                 VALUE "00".
+001640
+001650    01 CTL-FILE-STATUS         PIC X(02).
+001660        88 CTL-FILE-OK                  VALUE "00".
+001670
+001680    01 CARD-FILE-STATUS        PIC X(02).
+001690        88 CARD-FILE-OK                 VALUE "00".
+001700
+001710    01 CKPT-FILE-STATUS        PIC X(02).
+001720        88 CKPT-FILE-OK                 VALUE "00".
+001730
+001740    01 AEXT-FILE-STATUS        PIC X(02).
+001750        88 AEXT-FILE-OK                 VALUE "00".
+001760
+001770    01 AUD-FILE-STATUS        PIC X(02).
+001780        88 AUD-FILE-OK                  VALUE "00".
+001781
+001782    01 CORR-FILE-STATUS       PIC X(02).
+001783        88 CORR-FILE-OK                 VALUE "00".
+001784        88 CORR-FILE-EOF                VALUE "10".
+001790
+001800    01 LOAD-FILE-STATUS       PIC X(02).
+001810        88 LOAD-FILE-OK                 VALUE "00".
+001820        88 LOAD-FILE-EOF                VALUE "10".
+001830
+001840    01 WS-CKPT-INTERVAL        PIC 9(05) VALUE 50.
+001850    01 WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+001860        88 WS-RESTART-YES               VALUE "Y".
+001870    01 WS-SKIP-COUNT           PIC 9(07) VALUE ZERO.
+001871    01 WS-CKPT-LAST-APPL-ID    PIC X(08) VALUE SPACES.
+001880    01 WS-CKPT-QUOTIENT        PIC 9(07) VALUE ZERO.
+001890    01 WS-CKPT-REMAINDER       PIC 9(05) VALUE ZERO.
+001900    01 WS-JOB-ID               PIC X(08) VALUE "BATCH".
+001910    01 WS-RUN-MODE             PIC X(08) VALUE "VALIDATE".
+001920        88 WS-MODE-LOAD                 VALUE "LOAD".
+001930        88 WS-MODE-LOOKUP               VALUE "LOOKUP".
+001940        88 WS-MODE-VALIDATE             VALUE "VALIDATE".
+001950        88 WS-MODE-REPORT               VALUE "REPORT".
+001960        88 WS-MODE-MAINT                VALUE "MAINT".
+001970    01 WS-LOOKUP-ID            PIC X(08) VALUE SPACES.
+001980    01 WS-MAINT-NEW-AGE        PIC 9(08) VALUE ZERO.
+001990    01 WS-MAINT-NEW-HEIGHT     PIC 9(08) VALUE ZERO.
+001991    01 WS-MAINT-OLD-AGE        PIC 9(08) VALUE ZERO.
+001992    01 WS-MAINT-OLD-HEIGHT     PIC 9(08) VALUE ZERO.
+001993    01 WS-MAINT-FINAL-AGE      PIC 9(08) VALUE ZERO.
+001994    01 WS-MAINT-FINAL-HEIGHT   PIC 9(08) VALUE ZERO.
+002000    01 WS-MAINT-RESULT         PIC X(08) VALUE SPACES.
+002010
+002020    01 WS-RUN-DATE.
+002030         05 WS-RUN-YY            PIC 9(02).
+002040         05 WS-RUN-MM            PIC 9(02).
+002050         05 WS-RUN-DD            PIC 9(02).
+002060
+002070    01 WS-RUN-TIME.
+002080         05 WS-RUN-HH            PIC 9(02).
+002090         05 WS-RUN-MN            PIC 9(02).
+002100         05 WS-RUN-SS            PIC 9(02).
+002110         05 WS-RUN-HS            PIC 9(02).
+002120
+002130    01 WS-SWITCHES.
+002140         05 WS-EOF-SWITCH        PIC X(01) VALUE "N".
+002150            88 WS-END-OF-FILE              VALUE "Y".
+002151         05 WS-CORR-EOF-SWITCH   PIC X(01) VALUE "N".
+002152            88 WS-CORR-END-OF-FILE          VALUE "Y".
+002160
+002170    01 CURR-APPLICANT-RESULT.
+002180         05 CURR-STATUS          PIC X(01).
+002190            88 CURR-ACCEPTED             VALUE "A".
+002200            88 CURR-REJECTED             VALUE "R".
+002210         05 CURR-REASON-CODE     PIC X(02).
+002220         05 CURR-REASON-TEXT     PIC X(26).
+002230
+002240    01 EXCEPTION-LINE.
+002250         05 EXCL-ID              PIC X(08).
+002260         05 FILLER               PIC X(02) VALUE SPACES.
+002270         05 EXCL-AGE             PIC 9(08).
+002280         05 FILLER               PIC X(02) VALUE SPACES.
+002290         05 EXCL-HEIGHT          PIC 9(08).
+002300         05 FILLER               PIC X(02) VALUE SPACES.
+002310         05 EXCL-REASON-CODE     PIC X(02).
+002320         05 FILLER               PIC X(02) VALUE SPACES.
+002330         05 EXCL-REASON-TEXT     PIC X(26).
+002340
+002350    01 CONTROL-LINE.
+002360         05 CTLL-LABEL           PIC X(24).
+002370         05 CTLL-VALUE           PIC X(20).
+002380
+002390 PROCEDURE DIVISION.
+002400
+002410 0000-MAINLINE.
+002420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002430     IF WS-MODE-LOAD
+002440         PERFORM 1500-BULK-LOAD-MASTER THRU 1500-EXIT
+002450     ELSE IF WS-MODE-LOOKUP
+002460         PERFORM 7000-LOOKUP-APPLICANT THRU 7000-EXIT
+002470     ELSE IF WS-MODE-MAINT
+002480         PERFORM 7500-MAINTAIN-APPLICANT THRU 7500-EXIT
+002490     ELSE
+002500         PERFORM 2000-PROCESS-APPLICANT THRU 2000-EXIT
+002510             UNTIL WS-END-OF-FILE
+002520     END-IF.
+002530     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002540     STOP RUN.
+002550
+002560******************************************************************
+002570* 1000-INITIALIZE - Read the control card, open the files, apply
+002580*     any checkpoint restart and prime the read.
+002590******************************************************************
+002600 1000-INITIALIZE.
+002610     DISPLAY "Hello world".
+002620     ACCEPT WS-RUN-DATE FROM DATE.
+002630     ACCEPT WS-RUN-TIME FROM TIME.
+002640     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+002650     IF WS-MODE-LOAD
+002660         PERFORM 1300-OPEN-LOAD-FILES THRU 1300-EXIT
+002670     ELSE IF WS-MODE-LOOKUP OR WS-MODE-MAINT
+002680         PERFORM 1400-OPEN-LOOKUP-FILES THRU 1400-EXIT
+002690     ELSE IF WS-MODE-REPORT
+002700         PERFORM 1700-OPEN-REPORT-FILES THRU 1700-EXIT
+002710     ELSE
+002720         PERFORM 1600-OPEN-VALIDATE-FILES THRU 1600-EXIT
+002730     END-IF.
+002740 1000-EXIT.
+002750     EXIT.
+002760
+002770******************************************************************
+002780* 1300-OPEN-LOAD-FILES - Open the raw nightly feed for input and
+002790*     the indexed applicant master I-O, ready for a bulk rebuild
+002800*     of the master.  I-O (not OUTPUT) because 1530-APPLY-SAVED-
+002810*     CORRECTIONS reads and rewrites this same master later in
+002820*     the same run, after the rebuild loop below finishes.
+002830******************************************************************
+002840 1300-OPEN-LOAD-FILES.
+002850     OPEN INPUT APPLICANT-LOAD-FILE.
+002860     IF NOT LOAD-FILE-OK
+002870         DISPLAY "PROG000X - UNABLE TO OPEN APPLICANT-LOAD-FILE, "
+002880                 "STATUS = " LOAD-FILE-STATUS
+002890         MOVE "Y" TO WS-EOF-SWITCH
+002900     END-IF.
+002910     OPEN I-O APPLICANT-FILE.
+002920     IF NOT APPL-FILE-OK
+002930         DISPLAY "PROG000X - UNABLE TO OPEN APPLICANT-FILE, "
+002940                 "STATUS = " APPL-FILE-STATUS
+002950         MOVE "Y" TO WS-EOF-SWITCH
+002960     END-IF.
+002970 1300-EXIT.
+002980     EXIT.
+002985
+002986******************************************************************
+002987* 1400-OPEN-LOOKUP-FILES - Open the indexed applicant master for
+002988*     the re-screening desk's single-record lookup, or for an
+002989*     online correction in MAINT mode.  Both modes need the
+002990*     master open I-O: LOOKUP never writes to it, MAINT may.
+002991******************************************************************
+002992 1400-OPEN-LOOKUP-FILES.
+002993     OPEN I-O APPLICANT-FILE.
+002994     IF NOT APPL-FILE-OK
+002995         DISPLAY "PROG000X - UNABLE TO OPEN APPLICANT-FILE, "
+002996                 "STATUS = " APPL-FILE-STATUS
+002997     END-IF.
+002998 1400-EXIT.
+002999     EXIT.
+003070
+003080******************************************************************
+003090* 1600-OPEN-VALIDATE-FILES - Open the indexed applicant master for
+003100*     sequential input along with the exception report, control
+003101*     report and accepted-extract feed, then apply any checkpoint
+003102*     restart.  On a restart run the accepted-extract feed is
+003103*     extended rather than opened fresh, the same as the audit
+003104*     trail, so the records STEP010 already wrote before the
+003105*     abend are not lost; JCL gives the restart step's ACCEXTR DD
+003106*     DISP=OLD for exactly this reason.
+003130******************************************************************
+003140 1600-OPEN-VALIDATE-FILES.
+003141     OPEN INPUT APPLICANT-FILE.
+003142     OPEN OUTPUT EXCEPTION-REPORT.
+003143     IF NOT EXCP-FILE-OK
+003144         DISPLAY "PROG000X - UNABLE TO OPEN EXCEPTION-REPORT, "
+003145                 "STATUS = " EXCP-FILE-STATUS
+003146         MOVE "Y" TO WS-EOF-SWITCH
+003147     END-IF.
+003148     OPEN OUTPUT CONTROL-REPORT.
+003149     IF NOT CTL-FILE-OK
+003150         DISPLAY "PROG000X - UNABLE TO OPEN CONTROL-REPORT, "
+003151                 "STATUS = " CTL-FILE-STATUS
+003152         MOVE "Y" TO WS-EOF-SWITCH
+003153     END-IF.
+003154     IF WS-RESTART-YES
+003155         OPEN EXTEND ACCEPTED-EXTRACT-FILE
+003156     ELSE
+003157         OPEN OUTPUT ACCEPTED-EXTRACT-FILE
+003158     END-IF.
+003159     IF NOT AEXT-FILE-OK
+003160         DISPLAY "PROG000X - UNABLE TO OPEN ACCEPTED-EXTRACT, "
+003161                 "STATUS = " AEXT-FILE-STATUS
+003162         MOVE "Y" TO WS-EOF-SWITCH
+003163     END-IF.
+003190     IF NOT APPL-FILE-OK
+003200         DISPLAY "PROG000X - UNABLE TO OPEN APPLICANT-FILE, "
+003210                 "STATUS = " APPL-FILE-STATUS
+003220         MOVE "Y" TO WS-EOF-SWITCH
+003230     ELSE
+003240         PERFORM 1200-ESTABLISH-POSITION THRU 1200-EXIT
+003250     END-IF.
+003260 1600-EXIT.
+003270     EXIT.
+003280
+003290******************************************************************
+003300* 1700-OPEN-REPORT-FILES - Open the indexed applicant master for
+003310*     sequential input along with the exception and control
+003320*     reports, for an on-demand REPORT-mode rerun.  No restart
+003330*     positioning and no accepted-extract feed in this mode.
+003340******************************************************************
+003350 1700-OPEN-REPORT-FILES.
+003360     OPEN INPUT APPLICANT-FILE.
+003361     OPEN OUTPUT EXCEPTION-REPORT.
+003362     IF NOT EXCP-FILE-OK
+003363         DISPLAY "PROG000X - UNABLE TO OPEN EXCEPTION-REPORT, "
+003364                 "STATUS = " EXCP-FILE-STATUS
+003365         MOVE "Y" TO WS-EOF-SWITCH
+003366     END-IF.
+003370     OPEN OUTPUT CONTROL-REPORT.
+003371     IF NOT CTL-FILE-OK
+003372         DISPLAY "PROG000X - UNABLE TO OPEN CONTROL-REPORT, "
+003373                 "STATUS = " CTL-FILE-STATUS
+003374         MOVE "Y" TO WS-EOF-SWITCH
+003375     END-IF.
+003390     IF NOT APPL-FILE-OK
+003400         DISPLAY "PROG000X - UNABLE TO OPEN APPLICANT-FILE, "
+003410                 "STATUS = " APPL-FILE-STATUS
+003420         MOVE "Y" TO WS-EOF-SWITCH
+003430     ELSE
+003440         PERFORM 2100-READ-APPLICANT THRU 2100-EXIT
+003450     END-IF.
+003460 1700-EXIT.
+003470     EXIT.
+003480
+003490******************************************************************
+003500* 1100-READ-CONTROL-CARD - Read the checkpoint interval and the
+003510*     restart switch from the run-control card.  If the card is
+003520*     missing, run with the default interval and no restart.
+003530******************************************************************
+003540 1100-READ-CONTROL-CARD.
+003550     MOVE 50 TO WS-CKPT-INTERVAL.
+003560     MOVE "N" TO WS-RESTART-SWITCH.
+003570     MOVE "BATCH" TO WS-JOB-ID.
+003580     MOVE "VALIDATE" TO WS-RUN-MODE.
+003590     MOVE SPACES TO WS-LOOKUP-ID.
+003620     OPEN INPUT CONTROL-CARD-FILE.
+003630     IF CARD-FILE-OK
+003640         READ CONTROL-CARD-FILE
+003650             AT END
+003660                 CONTINUE
+003670             NOT AT END
+003680                 MOVE CC-CHECKPOINT-INTERVAL TO WS-CKPT-INTERVAL
+003690                 MOVE CC-RESTART-SWITCH      TO WS-RESTART-SWITCH
+003700                 IF CC-JOB-ID NOT = SPACES
+003710                     MOVE CC-JOB-ID TO WS-JOB-ID
+003720                 END-IF
+003730                 IF CC-RUN-MODE NOT = SPACES
+003740                     MOVE CC-RUN-MODE TO WS-RUN-MODE
+003750                 END-IF
+003760                 MOVE CC-LOOKUP-ID TO WS-LOOKUP-ID
+003790         END-READ
+003800         CLOSE CONTROL-CARD-FILE
+003810     END-IF.
+003820     IF WS-CKPT-INTERVAL = ZERO
+003830         MOVE 50 TO WS-CKPT-INTERVAL
+003840     END-IF.
+003850 1100-EXIT.
+003860     EXIT.
+003870
+003880******************************************************************
+003890* 1200-ESTABLISH-POSITION - On a restart run, read the last
+003900*     checkpoint and skip the applicants already processed.  On
+003910*     a normal run WS-SKIP-COUNT stays zero and no records are
+003920*     skipped.  APPLICANT-FILE is indexed, so READ NEXT walks
+003921*     ascending APPL-ID order rather than the load-time order the
+003922*     checkpoint count assumed; once the skip is done, the
+003923*     applicant landed on is compared back against the ID the
+003924*     checkpoint recorded, and the restart is refused rather than
+003925*     trusting a skip count that may no longer line up.
+003930******************************************************************
+003940 1200-ESTABLISH-POSITION.
+003950     MOVE ZERO TO WS-SKIP-COUNT.
+003960     IF WS-RESTART-YES
+003970         PERFORM 1250-READ-CHECKPOINT THRU 1250-EXIT
+003980     END-IF.
+003990     PERFORM 2100-READ-APPLICANT THRU 2100-EXIT.
+004000     PERFORM 1260-SKIP-APPLICANT THRU 1260-EXIT
+004010         UNTIL TESTE >= WS-SKIP-COUNT OR WS-END-OF-FILE.
+004011     IF WS-RESTART-YES AND WS-SKIP-COUNT > ZERO
+004012             AND NOT WS-END-OF-FILE
+004013             AND APPL-ID NOT = WS-CKPT-LAST-APPL-ID
+004014         DISPLAY "PROG000X - RESTART CHECKPOINT DOES NOT MATCH "
+004015                 "MASTER, EXPECTED APPLICANT "
+004016                 WS-CKPT-LAST-APPL-ID " FOUND " APPL-ID
+004017         DISPLAY "PROG000X - RESTART REFUSED, RERUN FROM THE "
+004018                 "BEGINNING OF THE VALIDATE STEP"
+004019         MOVE "Y" TO WS-EOF-SWITCH
+004020         MOVE 16 TO RETURN-CODE
+004021     END-IF.
+004022 1200-EXIT.
+004030     EXIT.
+004040
+004050 1250-READ-CHECKPOINT.
+004060     OPEN INPUT CHECKPOINT-FILE.
+004070     IF CKPT-FILE-OK
+004080         READ CHECKPOINT-FILE
+004090             AT END
+004100                 CONTINUE
+004110             NOT AT END
+004120                 MOVE CKPT-RUN-COUNT TO WS-SKIP-COUNT
+004121                 MOVE CKPT-LAST-APPL-ID TO WS-CKPT-LAST-APPL-ID
+004122                 MOVE CKPT-PASSED-COUNT   TO RECORDS-PASSED-COUNT
+004123                 MOVE CKPT-REJECTED-COUNT
+004124                     TO RECORDS-REJECTED-COUNT
+004130         END-READ
+004140         CLOSE CHECKPOINT-FILE
+004150     END-IF.
+004160 1250-EXIT.
+004170     EXIT.
+004180
+004190 1260-SKIP-APPLICANT.
+004200     ADD 1 TO TESTE.
+004210     PERFORM 2100-READ-APPLICANT THRU 2100-EXIT.
+004220 1260-EXIT.
+004230     EXIT.
+004240
+004250******************************************************************
+004260* 1500-BULK-LOAD-MASTER - Read the raw nightly feed and rebuild
+004270*     the indexed applicant master from it, one record at a time,
+004280*     then replay every MAINT correction saved since the last
+004281*     load so the rebuild does not erase a desk correction.
+004282******************************************************************
+004290 1500-BULK-LOAD-MASTER.
+004300     PERFORM 1510-READ-LOAD-RECORD THRU 1510-EXIT.
+004310     PERFORM 1520-LOAD-ONE-RECORD THRU 1520-EXIT
+004320         UNTIL WS-END-OF-FILE.
+004321     PERFORM 1530-APPLY-SAVED-CORRECTIONS THRU 1530-EXIT.
+004330 1500-EXIT.
+004340     EXIT.
+004350
+004360 1510-READ-LOAD-RECORD.
+004370     READ APPLICANT-LOAD-FILE
+004380         AT END
+004390             MOVE "Y" TO WS-EOF-SWITCH
+004400     END-READ.
+004410 1510-EXIT.
+004420     EXIT.
+004430
+004440 1520-LOAD-ONE-RECORD.
+004450     ADD 1 TO TESTE.
+004460     MOVE LOAD-ID     TO APPL-ID.
+004470     MOVE LOAD-AGE    TO APPL-AGE.
+004480     MOVE LOAD-HEIGHT TO APPL-HEIGHT.
+004490     WRITE APPLICANT-RECORD
+004500         INVALID KEY
+004510             ADD 1 TO RECORDS-REJECTED-COUNT
+004520             DISPLAY "PROG000X - DUPLICATE APPLICANT ID ON LOAD, "
+004530                     "REJECTED: " LOAD-ID
+004540         NOT INVALID KEY
+004550             ADD 1 TO RECORDS-PASSED-COUNT
+004560     END-WRITE.
+004570     PERFORM 1510-READ-LOAD-RECORD THRU 1510-EXIT.
+004580 1520-EXIT.
+004590     EXIT.
+004600
+004601******************************************************************
+004602* 1530-APPLY-SAVED-CORRECTIONS - Replay the correction-extract
+004603*     file built up by 7610-SAVE-CORRECTION onto the master this
+004604*     LOAD run just rebuilt.  A DUMMY/missing/empty correction-
+004605*     extract file is normal (no MAINT corrections since the
+004606*     last load) and is not an error.  Once every saved
+004607*     correction has been baked into the rebuilt master, the
+004608*     extract is reopened OUTPUT to empty it, so a correction is
+004609*     only ever replayed once - otherwise a later legitimate raw
+004610*     feed change to that same applicant would be stomped by the
+004611*     stale MAINT value on every future load.
+004612******************************************************************
+004613 1530-APPLY-SAVED-CORRECTIONS.
+004614     MOVE "N" TO WS-CORR-EOF-SWITCH.
+004615     OPEN INPUT CORRECTION-EXTRACT-FILE.
+004616     IF CORR-FILE-OK
+004617         PERFORM 1540-REAPPLY-ONE-CORRECTION THRU 1540-EXIT
+004618             UNTIL WS-CORR-END-OF-FILE
+004619         CLOSE CORRECTION-EXTRACT-FILE
+004620         OPEN OUTPUT CORRECTION-EXTRACT-FILE
+004621         IF NOT CORR-FILE-OK
+004622             DISPLAY "PROG000X - UNABLE TO EMPTY MAINTCOR AFTER "
+004623                     "REPLAY, STATUS = " CORR-FILE-STATUS
+004624         END-IF
+004625         CLOSE CORRECTION-EXTRACT-FILE
+004626     ELSE
+004627         DISPLAY "PROG000X - NO SAVED CORRECTIONS TO REPLAY, "
+004628                 "STATUS = " CORR-FILE-STATUS
+004629     END-IF.
+004630 1530-EXIT.
+004631     EXIT.
+004632
+004633******************************************************************
+004634* 1540-REAPPLY-ONE-CORRECTION - Read one saved correction and, if
+004635*     the applicant it names is still on the master, rewrite its
+004636*     AGE and HEIGHT to the corrected values.
+004637******************************************************************
+004638 1540-REAPPLY-ONE-CORRECTION.
+004639     READ CORRECTION-EXTRACT-FILE
+004640         AT END
+004641             MOVE "Y" TO WS-CORR-EOF-SWITCH
+004642         NOT AT END
+004643             MOVE CORR-APPL-ID TO APPL-ID
+004644             READ APPLICANT-FILE
+004645                 INVALID KEY
+004646                     DISPLAY "PROG000X - SAVED CORRECTION FOR "
+004647                             APPL-ID " NOT ON REBUILT MASTER, "
+004648                             "SKIPPED"
+004649                 NOT INVALID KEY
+004650                     MOVE CORR-AGE    TO APPL-AGE
+004651                     MOVE CORR-HEIGHT TO APPL-HEIGHT
+004652                     REWRITE APPLICANT-RECORD
+004653                         INVALID KEY
+004654                             DISPLAY "PROG000X - UNABLE TO "
+004655                                     "REAPPLY CORRECTION FOR "
+004656                                     APPL-ID
+004657                         NOT INVALID KEY
+004658                             CONTINUE
+004659                     END-REWRITE
+004660             END-READ
+004661     END-READ.
+004662 1540-EXIT.
+004663     EXIT.
+004664
+004665******************************************************************
+004666* 2000-PROCESS-APPLICANT - Move the current record into CHARLES,
+004667*     validate it, display/report it, then read the next
+004668*     applicant.
+004669******************************************************************
+004670 2000-PROCESS-APPLICANT.
+004671     ADD 1 TO TESTE.
+004680     MOVE APPL-AGE    TO AGE.
+004690     MOVE APPL-HEIGHT TO HEIGHT.
+004700     PERFORM 3000-VALIDATE-APPLICANT THRU 3000-EXIT.
+004710     DISPLAY TESTE.
+004720     DISPLAY "APPLICANT ID " APPL-ID
+004730             " AGE "  AGE
+004740             " HEIGHT " HEIGHT
+004750             " STATUS " CURR-STATUS.
+004760     IF CURR-REJECTED
+004770         ADD 1 TO RECORDS-REJECTED-COUNT
+004780         PERFORM 3100-WRITE-EXCEPTION THRU 3100-EXIT
+004790     ELSE
+004800         ADD 1 TO RECORDS-PASSED-COUNT
+004810         IF WS-MODE-VALIDATE
+004820             PERFORM 3200-WRITE-ACCEPTED-EXTRACT THRU 3200-EXIT
+004830         END-IF
+004840     END-IF.
+004850     IF WS-MODE-VALIDATE
+004860         DIVIDE TESTE BY WS-CKPT-INTERVAL
+004870             GIVING WS-CKPT-QUOTIENT
+004880             REMAINDER WS-CKPT-REMAINDER
+004890         IF WS-CKPT-REMAINDER = ZERO
+004900             PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+004910         END-IF
+004920     END-IF.
+004930     PERFORM 2100-READ-APPLICANT THRU 2100-EXIT.
+004940 2000-EXIT.
+004950     EXIT.
+004960
+004970 2100-READ-APPLICANT.
+004980     READ APPLICANT-FILE NEXT RECORD
+004990         AT END
+005000             MOVE "Y" TO WS-EOF-SWITCH
+005010     END-READ.
+005020 2100-EXIT.
+005030     EXIT.
+005040
+005050******************************************************************
+005060* 3000-VALIDATE-APPLICANT - Check AGE and HEIGHT against the
+005070*     eligibility limits in ELIGLIM and set the current
+005080*     applicant's accept/reject status and reason.
+005090******************************************************************
+005100 3000-VALIDATE-APPLICANT.
+005110     MOVE SPACES TO CURR-REASON-TEXT.
+005120     IF AGE < MIN-ELIGIBLE-AGE
+005130         MOVE "R"             TO CURR-STATUS
+005140         MOVE RC-AGE-TOO-LOW  TO CURR-REASON-CODE
+005150         MOVE "AGE BELOW MINIMUM RECRUITING AGE"
+005160                              TO CURR-REASON-TEXT
+005170     ELSE IF AGE > MAX-ELIGIBLE-AGE
+005180         MOVE "R"             TO CURR-STATUS
+005190         MOVE RC-AGE-TOO-HIGH TO CURR-REASON-CODE
+005200         MOVE "AGE ABOVE MAXIMUM RECRUITING AGE"
+005210                              TO CURR-REASON-TEXT
+005220     ELSE IF HEIGHT < MIN-ELIGIBLE-HEIGHT
+005230         MOVE "R"                TO CURR-STATUS
+005240         MOVE RC-HEIGHT-TOO-LOW  TO CURR-REASON-CODE
+005250         MOVE "HEIGHT BELOW PHYSICAL STANDARD"
+005260                                 TO CURR-REASON-TEXT
+005270     ELSE IF HEIGHT > MAX-ELIGIBLE-HEIGHT
+005280         MOVE "R"                TO CURR-STATUS
+005290         MOVE RC-HEIGHT-TOO-HIGH TO CURR-REASON-CODE
+005300         MOVE "HEIGHT ABOVE PHYSICAL STANDARD"
+005310                                 TO CURR-REASON-TEXT
+005320     ELSE
+005330         MOVE "A"             TO CURR-STATUS
+005340         MOVE SPACES          TO CURR-REASON-CODE
+005350     END-IF.
+005360 3000-EXIT.
+005370     EXIT.
+005380
+005390******************************************************************
+005400* 3100-WRITE-EXCEPTION - Format and print one exception report
+005410*     line for an applicant who failed eligibility validation.
+005420******************************************************************
+005430 3100-WRITE-EXCEPTION.
+005440     MOVE APPL-ID            TO EXCL-ID.
+005450     MOVE AGE                TO EXCL-AGE.
+005460     MOVE HEIGHT             TO EXCL-HEIGHT.
+005470     MOVE CURR-REASON-CODE   TO EXCL-REASON-CODE.
+005480     MOVE CURR-REASON-TEXT   TO EXCL-REASON-TEXT.
+005490     MOVE EXCEPTION-LINE     TO EXCEPTION-REPORT-RECORD.
+005500     WRITE EXCEPTION-REPORT-RECORD.
+005501     IF NOT EXCP-FILE-OK
+005502         DISPLAY "PROG000X - UNABLE TO WRITE EXCEPTION-REPORT, "
+005503                 "STATUS = " EXCP-FILE-STATUS
+005504     END-IF.
+005510 3100-EXIT.
+005520     EXIT.
+005530
+005540******************************************************************
+005550* 3200-WRITE-ACCEPTED-EXTRACT - Write one record to the
+005560*     downstream eligibility system feed for an applicant who
+005570*     passed validation.
+005580******************************************************************
+005590 3200-WRITE-ACCEPTED-EXTRACT.
+005600     MOVE APPL-ID    TO AEXT-APPL-ID.
+005610     MOVE AGE        TO AEXT-AGE.
+005620     MOVE HEIGHT     TO AEXT-HEIGHT.
+005630     MOVE CURR-STATUS TO AEXT-DECISION.
+005640     WRITE ACCEPTED-EXTRACT-RECORD.
+005641     IF NOT AEXT-FILE-OK
+005642         DISPLAY "PROG000X - UNABLE TO WRITE ACCEPTED-EXTRACT, "
+005643                 "STATUS = " AEXT-FILE-STATUS
+005644     END-IF.
+005650 3200-EXIT.
+005660     EXIT.
+005670
+005680******************************************************************
+005690* 4000-WRITE-CHECKPOINT - Save the current record count and the
+005700*     last applicant processed so a restart run can pick up from
+005710*     here instead of reprocessing the whole file.
+005720******************************************************************
+005730 4000-WRITE-CHECKPOINT.
+005740     MOVE TESTE  TO CKPT-RUN-COUNT.
+005750     MOVE APPL-ID TO CKPT-LAST-APPL-ID.
+005751     MOVE RECORDS-PASSED-COUNT   TO CKPT-PASSED-COUNT.
+005752     MOVE RECORDS-REJECTED-COUNT TO CKPT-REJECTED-COUNT.
+005760     OPEN OUTPUT CHECKPOINT-FILE.
+005761     IF NOT CKPT-FILE-OK
+005762         DISPLAY "PROG000X - UNABLE TO OPEN CHECKPOINT-FILE, "
+005763                 "STATUS = " CKPT-FILE-STATUS
+005764         DISPLAY "PROG000X - NO CHECKPOINT SAVED FOR THIS RUN"
+005765     ELSE
+005766         WRITE CHECKPOINT-RECORD
+005767         IF NOT CKPT-FILE-OK
+005768             DISPLAY "PROG000X - UNABLE TO WRITE CHECKPOINT, "
+005769                     "STATUS = " CKPT-FILE-STATUS
+005770         END-IF
+005775     END-IF.
+005780     CLOSE CHECKPOINT-FILE.
+005790 4000-EXIT.
+005800     EXIT.
+005810
+005820******************************************************************
+005830* 7000-LOOKUP-APPLICANT - Random single-record read of the
+005840*     indexed applicant master for the re-screening desk; shows
+005850*     the applicant's current AGE, HEIGHT and eligibility status.
+005860******************************************************************
+005870 7000-LOOKUP-APPLICANT.
+005880     MOVE WS-LOOKUP-ID TO APPL-ID.
+005890     READ APPLICANT-FILE
+005900         INVALID KEY
+005910             DISPLAY "PROG000X - APPLICANT " WS-LOOKUP-ID
+005920                     " NOT FOUND"
+005930         NOT INVALID KEY
+005940             MOVE APPL-AGE    TO AGE
+005950             MOVE APPL-HEIGHT TO HEIGHT
+005960             PERFORM 3000-VALIDATE-APPLICANT THRU 3000-EXIT
+005970             DISPLAY "APPLICANT ID " APPL-ID
+005980                     " AGE "  AGE
+005990                     " HEIGHT " HEIGHT
+006000                     " STATUS " CURR-STATUS
+006010     END-READ.
+006020 7000-EXIT.
+006030     EXIT.
+006040
+006050******************************************************************
+006051* 7500-MAINTAIN-APPLICANT - Interactive correction transaction for
+006052*     the re-screening desk.  Prompts the operator at the console
+006053*     for the applicant ID to correct, looks the applicant up,
+006054*     displays the current AGE, HEIGHT and eligibility status, and
+006055*     hands off to 7600-APPLY-CORRECTION for the corrected values.
+006056*     This replaces the earlier design, where the lookup ID and
+006057*     the corrected values were punched on the control card and
+006058*     the desk had to edit and resubmit the job for every
+006059*     applicant - the control card no longer carries them.
+006110*     The correction is logged to the audit trail by
+006111*     8100-WRITE-AUDIT-TRAIL at end of run.
+006120******************************************************************
+006130 7500-MAINTAIN-APPLICANT.
+006131     DISPLAY "PROG000X - ENTER APPLICANT ID TO MAINTAIN"
+006132             UPON CONSOLE.
+006133     ACCEPT WS-LOOKUP-ID FROM CONSOLE.
+006140     MOVE WS-LOOKUP-ID TO APPL-ID.
+006150     READ APPLICANT-FILE
+006160         INVALID KEY
+006170             DISPLAY "PROG000X - APPLICANT " WS-LOOKUP-ID
+006180                     " NOT FOUND, NO CORRECTION MADE"
+006181                     UPON CONSOLE
+006190             MOVE "NOTFOUND" TO WS-MAINT-RESULT
+006200         NOT INVALID KEY
+006210             PERFORM 7600-APPLY-CORRECTION THRU 7600-EXIT
+006220     END-READ.
+006230 7500-EXIT.
+006240     EXIT.
+006250
+006260******************************************************************
+006270* 7600-APPLY-CORRECTION - Show the applicant's current values at
+006280*     the console, prompt the operator for the corrected AGE and
+006290*     HEIGHT, re-validate and rewrite the record.  A zero entered
+006300*     for either value means "leave this value alone".  Old and
+006301*     new values are saved for the audit trail row written at end
+006302*     of run.
+006310******************************************************************
+006320 7600-APPLY-CORRECTION.
+006330     MOVE APPL-AGE    TO AGE.
+006340     MOVE APPL-HEIGHT TO HEIGHT.
+006341     MOVE APPL-AGE    TO WS-MAINT-OLD-AGE.
+006342     MOVE APPL-HEIGHT TO WS-MAINT-OLD-HEIGHT.
+006350     PERFORM 3000-VALIDATE-APPLICANT THRU 3000-EXIT.
+006360     DISPLAY "APPLICANT ID " APPL-ID
+006370             " CURRENT AGE " AGE
+006380             " CURRENT HEIGHT " HEIGHT
+006390             " CURRENT STATUS " CURR-STATUS
+006391             UPON CONSOLE.
+006392     DISPLAY "PROG000X - ENTER NEW AGE, OR 00000000 FOR NO CHANGE"
+006393             UPON CONSOLE.
+006394     ACCEPT WS-MAINT-NEW-AGE FROM CONSOLE.
+006395     DISPLAY "PROG000X - ENTER NEW HEIGHT, OR 00000000 FOR NO "
+006396             "CHANGE" UPON CONSOLE.
+006397     ACCEPT WS-MAINT-NEW-HEIGHT FROM CONSOLE.
+006400     IF WS-MAINT-NEW-AGE NOT = ZERO
+006410         MOVE WS-MAINT-NEW-AGE TO APPL-AGE
+006420     END-IF.
+006430     IF WS-MAINT-NEW-HEIGHT NOT = ZERO
+006440         MOVE WS-MAINT-NEW-HEIGHT TO APPL-HEIGHT
+006450     END-IF.
+006460     MOVE APPL-AGE    TO AGE.
+006470     MOVE APPL-HEIGHT TO HEIGHT.
+006480     PERFORM 3000-VALIDATE-APPLICANT THRU 3000-EXIT.
+006490     REWRITE APPLICANT-RECORD
+006500         INVALID KEY
+006510             DISPLAY "PROG000X - UNABLE TO REWRITE APPLICANT "
+006520                     APPL-ID UPON CONSOLE
+006530             MOVE "MAINTERR" TO WS-MAINT-RESULT
+006540         NOT INVALID KEY
+006541             MOVE APPL-AGE    TO WS-MAINT-FINAL-AGE
+006542             MOVE APPL-HEIGHT TO WS-MAINT-FINAL-HEIGHT
+006550             ADD 1 TO TESTE
+006560             IF CURR-REJECTED
+006570                 ADD 1 TO RECORDS-REJECTED-COUNT
+006580                 MOVE "MAINT-RJ" TO WS-MAINT-RESULT
+006590             ELSE
+006600                 ADD 1 TO RECORDS-PASSED-COUNT
+006610                 MOVE "MAINT-OK" TO WS-MAINT-RESULT
+006620             END-IF
+006621             PERFORM 7610-SAVE-CORRECTION THRU 7610-EXIT
+006630             DISPLAY "APPLICANT ID " APPL-ID
+006640                     " CORRECTED AGE " AGE
+006650                     " CORRECTED HEIGHT " HEIGHT
+006660                     " NEW STATUS " CURR-STATUS
+006661                     UPON CONSOLE
+006670     END-REWRITE.
+006680 7600-EXIT.
+006690     EXIT.
+006700
+006701******************************************************************
+006702* 7610-SAVE-CORRECTION - Append the applicant id and the corrected
+006703*     AGE/HEIGHT to the correction-extract file, the same
+006704*     OPEN EXTEND / fall back to OPEN OUTPUT pattern
+006705*     8100-WRITE-AUDIT-TRAIL uses, so the next LOAD run can replay
+006706*     every correction made since the last load onto the freshly
+006707*     rebuilt master instead of losing it.
+006708******************************************************************
+006709 7610-SAVE-CORRECTION.
+006710     MOVE APPL-ID         TO CORR-APPL-ID.
+006711     MOVE WS-MAINT-FINAL-AGE    TO CORR-AGE.
+006712     MOVE WS-MAINT-FINAL-HEIGHT TO CORR-HEIGHT.
+006713     OPEN EXTEND CORRECTION-EXTRACT-FILE.
+006714     IF NOT CORR-FILE-OK
+006715         CLOSE CORRECTION-EXTRACT-FILE
+006716         OPEN OUTPUT CORRECTION-EXTRACT-FILE
+006717     END-IF.
+006718     WRITE CORRECTION-EXTRACT-RECORD.
+006719     IF NOT CORR-FILE-OK
+006720         DISPLAY "PROG000X - UNABLE TO WRITE CORRECTION-EXTRACT-"
+006721                 "FILE, STATUS = " CORR-FILE-STATUS UPON CONSOLE
+006722     END-IF.
+006723     CLOSE CORRECTION-EXTRACT-FILE.
+006724 7610-EXIT.
+006725     EXIT.
+006726
+006727******************************************************************
+006728* 8000-WRITE-CONTROL-REPORT - Print the end-of-job control
+006730*     totals: records in, passed, rejected, and the run date and
+006740*     time.
+006750******************************************************************
+006760 8000-WRITE-CONTROL-REPORT.
+006770     MOVE "RUN DATE (YYMMDD)" TO CTLL-LABEL.
+006780     MOVE WS-RUN-DATE         TO CTLL-VALUE.
+006790     MOVE CONTROL-LINE        TO CONTROL-REPORT-RECORD.
+006800     WRITE CONTROL-REPORT-RECORD.
+006801     IF NOT CTL-FILE-OK
+006802         DISPLAY "PROG000X - UNABLE TO WRITE CONTROL-REPORT, "
+006803                 "STATUS = " CTL-FILE-STATUS
+006804     END-IF.
+006810
+006820     MOVE "RUN TIME (HHMMSSHS)" TO CTLL-LABEL.
+006830     MOVE WS-RUN-TIME           TO CTLL-VALUE.
+006840     MOVE CONTROL-LINE          TO CONTROL-REPORT-RECORD.
+006850     WRITE CONTROL-REPORT-RECORD.
+006851     IF NOT CTL-FILE-OK
+006852         DISPLAY "PROG000X - UNABLE TO WRITE CONTROL-REPORT, "
+006853                 "STATUS = " CTL-FILE-STATUS
+006854     END-IF.
+006860
+006870     MOVE "RECORDS READ"      TO CTLL-LABEL.
+006880     MOVE TESTE                TO CTLL-VALUE.
+006890     MOVE CONTROL-LINE        TO CONTROL-REPORT-RECORD.
+006900     WRITE CONTROL-REPORT-RECORD.
+006901     IF NOT CTL-FILE-OK
+006902         DISPLAY "PROG000X - UNABLE TO WRITE CONTROL-REPORT, "
+006903                 "STATUS = " CTL-FILE-STATUS
+006904     END-IF.
+006910
+006920     MOVE "RECORDS PASSED"    TO CTLL-LABEL.
+006930     MOVE RECORDS-PASSED-COUNT TO CTLL-VALUE.
+006940     MOVE CONTROL-LINE        TO CONTROL-REPORT-RECORD.
+006950     WRITE CONTROL-REPORT-RECORD.
+006951     IF NOT CTL-FILE-OK
+006952         DISPLAY "PROG000X - UNABLE TO WRITE CONTROL-REPORT, "
+006953                 "STATUS = " CTL-FILE-STATUS
+006954     END-IF.
+006960
+006970     MOVE "RECORDS REJECTED"  TO CTLL-LABEL.
+006980     MOVE RECORDS-REJECTED-COUNT TO CTLL-VALUE.
+006990     MOVE CONTROL-LINE        TO CONTROL-REPORT-RECORD.
+007000     WRITE CONTROL-REPORT-RECORD.
+007001     IF NOT CTL-FILE-OK
+007002         DISPLAY "PROG000X - UNABLE TO WRITE CONTROL-REPORT, "
+007003                 "STATUS = " CTL-FILE-STATUS
+007004     END-IF.
+007010 8000-EXIT.
+007020     EXIT.
+007030
+007040******************************************************************
+007050* 8100-WRITE-AUDIT-TRAIL - Append one row to the audit trail
+007060*     recording this run's date/time, job id and final TESTE
+007070*     control counts.  Reaching this paragraph means the run
+007080*     finished clean; an abended run simply leaves no row behind.
+007085*     A MAINT run's row also carries the applicant ID and the
+007086*     before/after AGE and HEIGHT, so an auditor can see which
+007087*     applicant was touched and what changed, not just that a
+007088*     correction happened; every other run leaves those fields
+007089*     spaces/zero.
+007090******************************************************************
+007100 8100-WRITE-AUDIT-TRAIL.
+007110     MOVE WS-RUN-DATE            TO AUD-RUN-DATE.
+007120     MOVE WS-RUN-TIME            TO AUD-RUN-TIME.
+007130     MOVE WS-JOB-ID               TO AUD-JOB-ID.
+007140     MOVE TESTE                   TO AUD-RECORDS-READ.
+007150     MOVE RECORDS-PASSED-COUNT    TO AUD-RECORDS-PASSED.
+007160     MOVE RECORDS-REJECTED-COUNT  TO AUD-RECORDS-REJECTED.
+007170     IF WS-MODE-MAINT
+007180         MOVE WS-MAINT-RESULT     TO AUD-COMPLETION-STATUS
+007181         MOVE WS-LOOKUP-ID        TO AUD-APPL-ID
+007182         MOVE WS-MAINT-OLD-AGE    TO AUD-OLD-AGE
+007183         MOVE WS-MAINT-OLD-HEIGHT TO AUD-OLD-HEIGHT
+007184         MOVE WS-MAINT-FINAL-AGE    TO AUD-NEW-AGE
+007185         MOVE WS-MAINT-FINAL-HEIGHT TO AUD-NEW-HEIGHT
+007190     ELSE
+007200         MOVE "COMPLETE"          TO AUD-COMPLETION-STATUS
+007201         MOVE SPACES              TO AUD-APPL-ID
+007202         MOVE ZERO                TO AUD-OLD-AGE AUD-OLD-HEIGHT
+007203                                     AUD-NEW-AGE AUD-NEW-HEIGHT
+007210     END-IF.
+007220     OPEN EXTEND AUDIT-TRAIL-FILE.
+007230     IF NOT AUD-FILE-OK
+007240         CLOSE AUDIT-TRAIL-FILE
+007250         OPEN OUTPUT AUDIT-TRAIL-FILE
+007260     END-IF.
+007270     WRITE AUDIT-TRAIL-RECORD.
+007280     CLOSE AUDIT-TRAIL-FILE.
+007290 8100-EXIT.
+007300     EXIT.
+007310
+007320******************************************************************
+007330* 9000-TERMINATE - Close out whichever files this run's mode had
+007340*     open and append the audit trail row.
+007350******************************************************************
+007360 9000-TERMINATE.
+007370     IF WS-MODE-LOAD
+007380         PERFORM 9100-TERMINATE-LOAD THRU 9100-EXIT
+007390     ELSE IF WS-MODE-LOOKUP OR WS-MODE-MAINT
+007400         PERFORM 9200-TERMINATE-LOOKUP THRU 9200-EXIT
+007410     ELSE IF WS-MODE-REPORT
+007420         PERFORM 9400-TERMINATE-REPORT THRU 9400-EXIT
+007430     ELSE
+007440         PERFORM 9300-TERMINATE-VALIDATE THRU 9300-EXIT
+007450     END-IF.
+007460     PERFORM 8100-WRITE-AUDIT-TRAIL THRU 8100-EXIT.
+007470 9000-EXIT.
+007480     EXIT.
+007490
+007500 9100-TERMINATE-LOAD.
+007510     CLOSE APPLICANT-LOAD-FILE.
+007520     CLOSE APPLICANT-FILE.
+007530 9100-EXIT.
+007540     EXIT.
+007550
+007560 9200-TERMINATE-LOOKUP.
+007570     CLOSE APPLICANT-FILE.
+007580 9200-EXIT.
+007590     EXIT.
+007600
+007610******************************************************************
+007620* 9300-TERMINATE-VALIDATE - Print the control report and close out
+007630*     the applicant file, the exception report, the control
+007640*     report and the accepted-extract feed.
+007650******************************************************************
+007660 9300-TERMINATE-VALIDATE.
+007670     PERFORM 8000-WRITE-CONTROL-REPORT THRU 8000-EXIT.
+007680     IF APPL-FILE-OK OR APPL-FILE-EOF
+007690         CLOSE APPLICANT-FILE
+007700     END-IF.
+007710     CLOSE EXCEPTION-REPORT.
+007720     CLOSE CONTROL-REPORT.
+007730     CLOSE ACCEPTED-EXTRACT-FILE.
+007740 9300-EXIT.
+007750     EXIT.
+007760
+007770******************************************************************
+007780* 9400-TERMINATE-REPORT - Print the control report and close out
+007790*     the applicant file, the exception report and the control
+007800*     report for an on-demand REPORT-mode run.
+007810******************************************************************
+007820 9400-TERMINATE-REPORT.
+007830     PERFORM 8000-WRITE-CONTROL-REPORT THRU 8000-EXIT.
+007840     IF APPL-FILE-OK OR APPL-FILE-EOF
+007850         CLOSE APPLICANT-FILE
+007860     END-IF.
+007870     CLOSE EXCEPTION-REPORT.
+007880     CLOSE CONTROL-REPORT.
+007890 9400-EXIT.
+007900     EXIT.

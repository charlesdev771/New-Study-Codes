@@ -0,0 +1,19 @@
+000100******************************************************************
+000110* Copybook:    ELIGLIM
+000120* Author:      Charles Dantas
+000130* Date:        03/22/2021
+000140* Purpose:     Recruit applicant eligibility limits and reject
+000150*              reason codes.  Shared by the nightly validation
+000160*              run and the online maintenance transaction so the
+000170*              two can never disagree on what is eligible.
+000180******************************************************************
+000190    77  MIN-ELIGIBLE-AGE               PIC 9(08) VALUE 17.
+000200    77  MAX-ELIGIBLE-AGE               PIC 9(08) VALUE 42.
+000210    77  MIN-ELIGIBLE-HEIGHT             PIC 9(08) VALUE 58.
+000220    77  MAX-ELIGIBLE-HEIGHT             PIC 9(08) VALUE 80.
+000230
+000240    01  REASON-CODE-TABLE.
+000250        05  RC-AGE-TOO-LOW              PIC X(02) VALUE "01".
+000260        05  RC-AGE-TOO-HIGH             PIC X(02) VALUE "02".
+000270        05  RC-HEIGHT-TOO-LOW           PIC X(02) VALUE "03".
+000280        05  RC-HEIGHT-TOO-HIGH          PIC X(02) VALUE "04".

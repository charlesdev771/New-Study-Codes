@@ -0,0 +1,13 @@
+000100******************************************************************
+000110* Copybook:    APPLREC
+000120* Author:      Charles Dantas
+000130* Date:        03/15/2021
+000140* Purpose:     Applicant master record layout, keyed by
+000150*              APPL-ID.
+000160* 05/10/2021 CD  File converted to indexed organization keyed on
+000170*                APPL-ID; record layout itself is unchanged.
+000180******************************************************************
+000190    01  APPLICANT-RECORD.
+000200        05  APPL-ID                     PIC X(08).
+000210        05  APPL-AGE                    PIC 9(08).
+000220        05  APPL-HEIGHT                 PIC 9(08).

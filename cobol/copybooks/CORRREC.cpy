@@ -0,0 +1,15 @@
+000100******************************************************************
+000110* Copybook:    CORRREC
+000120* Author:      Charles Dantas
+000130* Date:        08/08/2021
+000140* Purpose:     One row per successful MAINT correction, appended
+000150*              to the correction-extract file so the next LOAD
+000160*              run can reapply it to the freshly rebuilt master -
+000170*              the nightly bulk load reloads APPLICANT-FILE from
+000180*              the raw feed every run, which would otherwise wipe
+000190*              out a correction made between load runs.
+000200******************************************************************
+000210    01  CORRECTION-EXTRACT-RECORD.
+000220        05  CORR-APPL-ID                PIC X(08).
+000230        05  CORR-AGE                    PIC 9(08).
+000240        05  CORR-HEIGHT                 PIC 9(08).

@@ -0,0 +1,12 @@
+000100******************************************************************
+000110* Copybook:    EXTRREC
+000120* Author:      Charles Dantas
+000130* Date:        04/26/2021
+000140* Purpose:     Fixed-width accepted-applicant feed picked up by
+000150*              the downstream eligibility/enrollment system.
+000160******************************************************************
+000170    01  ACCEPTED-EXTRACT-RECORD.
+000180        05  AEXT-APPL-ID                PIC X(08).
+000190        05  AEXT-AGE                    PIC 9(08).
+000200        05  AEXT-HEIGHT                 PIC 9(08).
+000210        05  AEXT-DECISION               PIC X(01).

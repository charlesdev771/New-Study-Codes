@@ -0,0 +1,36 @@
+000100******************************************************************
+000110* Copybook:    CTLCARD
+000120* Author:      Charles Dantas
+000130* Date:        04/12/2021
+000140* Purpose:     Run-control card read once at startup.
+000150* 05/03/2021 CD  Added CC-JOB-ID.
+000160* 05/10/2021 CD  Added CC-RUN-MODE and CC-LOOKUP-ID so one
+000170*                control card can drive a bulk-load run, a
+000180*                single-applicant lookup, or a normal
+000190*                validate run.
+000200* 05/17/2021 CD  Added CC-MODE-REPORT.  One program now covers
+000210*                every pipeline stage - LOAD, VALIDATE and
+000220*                REPORT - selected entirely by this card.
+000230* 05/24/2021 CD  Added CC-MODE-MAINT and the CC-MAINT-NEW-AGE/
+000240*                CC-MAINT-NEW-HEIGHT correction fields for the
+000250*                applicant maintenance transaction.  A zero in
+000260*                either field meant leave that value alone.
+000261* 08/08/2021 CD  Removed CC-MAINT-NEW-AGE/CC-MAINT-NEW-HEIGHT.
+000262*                The maintenance transaction now prompts the
+000263*                operator for the lookup ID and the corrected
+000264*                values at the console instead of taking them
+000265*                off this card.
+000280******************************************************************
+000290    01  CONTROL-CARD-RECORD.
+000300        05  CC-CHECKPOINT-INTERVAL      PIC 9(05).
+000310        05  CC-RESTART-SWITCH           PIC X(01).
+000320            88  CC-RESTART-YES                  VALUE "Y".
+000330            88  CC-RESTART-NO                    VALUE "N".
+000340        05  CC-JOB-ID                   PIC X(08).
+000350        05  CC-RUN-MODE                 PIC X(08).
+000360            88  CC-MODE-LOAD                VALUE "LOAD".
+000370            88  CC-MODE-LOOKUP              VALUE "LOOKUP".
+000380            88  CC-MODE-VALIDATE             VALUE "VALIDATE".
+000390            88  CC-MODE-REPORT               VALUE "REPORT".
+000400            88  CC-MODE-MAINT                VALUE "MAINT".
+000410        05  CC-LOOKUP-ID                PIC X(08).

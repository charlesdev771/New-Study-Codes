@@ -0,0 +1,17 @@
+000100******************************************************************
+000110* Copybook:    CKPTREC
+000120* Author:      Charles Dantas
+000130* Date:        04/12/2021
+000140* Purpose:     Checkpoint record - the last applicant processed
+000150*              and the record count reached at that point, so a
+000160*              restarted run can skip what already went through.
+000165*              Also carries the passed/rejected counts reached at
+000167*              that point, so a restart's control report and
+000168*              audit row total against records read instead of
+000169*              starting those two counters back at zero.
+000170******************************************************************
+000180    01  CHECKPOINT-RECORD.
+000190        05  CKPT-RUN-COUNT              PIC 9(07).
+000200        05  CKPT-LAST-APPL-ID           PIC X(08).
+000210        05  CKPT-PASSED-COUNT           PIC 9(07).
+000220        05  CKPT-REJECTED-COUNT         PIC 9(07).

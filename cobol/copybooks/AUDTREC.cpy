@@ -0,0 +1,27 @@
+000100******************************************************************
+000110* Copybook:    AUDTREC
+000120* Author:      Charles Dantas
+000130* Date:        05/03/2021
+000140* Purpose:     One row per execution of the program, appended to
+000150*              the audit trail so auditors/management can answer
+000160*              "what ran, when, and did it run clean".
+000165* 08/08/2021 CD  Added AUD-APPL-ID and the before/after AGE and
+000170*                HEIGHT fields so a MAINT run's row shows which
+000171*                applicant was corrected and from/to what
+000172*                values, not just that a correction happened.
+000173*                Spaces/zero on every run that is not a MAINT
+000174*                run.
+000175******************************************************************
+000180    01  AUDIT-TRAIL-RECORD.
+000190        05  AUD-RUN-DATE                PIC 9(06).
+000200        05  AUD-RUN-TIME                PIC 9(08).
+000210        05  AUD-JOB-ID                  PIC X(08).
+000220        05  AUD-RECORDS-READ            PIC 9(07).
+000230        05  AUD-RECORDS-PASSED          PIC 9(07).
+000240        05  AUD-RECORDS-REJECTED        PIC 9(07).
+000250        05  AUD-COMPLETION-STATUS       PIC X(08).
+000260        05  AUD-APPL-ID                 PIC X(08).
+000270        05  AUD-OLD-AGE                 PIC 9(08).
+000280        05  AUD-OLD-HEIGHT              PIC 9(08).
+000290        05  AUD-NEW-AGE                 PIC 9(08).
+000300        05  AUD-NEW-HEIGHT              PIC 9(08).

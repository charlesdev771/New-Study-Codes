@@ -0,0 +1,14 @@
+000100******************************************************************
+000110* Copybook:    LOADREC
+000120* Author:      Charles Dantas
+000130* Date:        05/10/2021
+000140* Purpose:     Record layout for the nightly raw applicant feed
+000150*              used to bulk-load the indexed APPLICANT-FILE
+000160*              master.  Same shape as APPLICANT-RECORD, kept as
+000170*              a separate copybook since the two appear in
+000180*              different FDs at the same time.
+000190******************************************************************
+000200    01  LOAD-APPLICANT-RECORD.
+000210        05  LOAD-ID                     PIC X(08).
+000220        05  LOAD-AGE                    PIC 9(08).
+000230        05  LOAD-HEIGHT                 PIC 9(08).

@@ -0,0 +1,35 @@
+//PROG000R JOB (ACCTNO),'RECRUIT APPLICANT REPRINT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* ON-DEMAND REPORT REPRINT JOB FOR PROG000X
+//*
+//* SUBMITTED BY OPERATIONS, NOT BY THE SCHEDULER, WHEN MANAGEMENT
+//* ASKS FOR A FRESH COPY OF THE EXCEPTION AND CONTROL REPORTS OFF
+//* THE CURRENT MASTER.  CC-RUN-MODE = REPORT RE-READS THE MASTER
+//* AND REGENERATES BOTH REPORTS WITHOUT FEEDING THE DOWNSTREAM
+//* ACCEPTED-APPLICANT EXTRACT, WRITING A CHECKPOINT, OR TOUCHING
+//* THE AUDIT TRAIL'S RUN COUNTS THE WAY A VALIDATE RUN WOULD; SEE
+//* THE BANNER COMMENT IN PROG000X.JCL.  THIS JOB IS NOT PART OF THE
+//* NIGHTLY LOAD/VALIDATE/RESTART STREAM.
+//*
+//* MAINTENANCE HISTORY
+//* ------------------------------------------------------------------
+//* 08/08/2021 CD  INITIAL JCL FOR THE ON-DEMAND REPORT ONE-STEP JOB,
+//*                PROMISED BY PROG000X.JCL'S BANNER COMMENT BUT NOT
+//*                YET BUILT.
+//* 08/08/2021 CD  ADDED THE MAINTCOR DD FOR COMPLETENESS - REPORT MODE
+//*                DOES NOT OPEN IT, THE SAME AS ACCEXTR ABOVE.
+//*********************************************************************
+//STEP010  EXEC PGM=PROG000X
+//STEPLIB  DD DSN=PROD.RECRUIT.LOADLIB,DISP=SHR
+//APPLFILE DD DSN=PROD.RECRUIT.APPLICANT.MASTER,DISP=SHR
+//EXCPRPT  DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CTLRPT   DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ACCEXTR  DD DUMMY
+//AUDITLOG DD DSN=PROD.RECRUIT.APPLICANT.AUDIT,DISP=MOD
+//MAINTCOR DD DUMMY
+//CTLCARD  DD *
+00050NBATCH   REPORT
+/*

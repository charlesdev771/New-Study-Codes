@@ -0,0 +1,45 @@
+//PROG000M JOB (ACCTNO),'RECRUIT APPLICANT MAINT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* ON-DEMAND RE-SCREENING DESK JOB FOR PROG000X
+//*
+//* SUBMITTED BY THE RE-SCREENING DESK, NOT BY THE SCHEDULER, WHEN
+//* SOMEONE NEEDS TO PULL OR CORRECT ONE APPLICANT WITHOUT WAITING ON
+//* THE NIGHTLY BATCH PASS IN PROG000X.JCL.  CC-RUN-MODE = LOOKUP
+//* PROMPTS THE DESK AT THE CONSOLE FOR THE APPLICANT ID, THEN READS
+//* AND DISPLAYS THAT RECORD; CC-RUN-MODE = MAINT DOES THE SAME BUT
+//* ALSO PROMPTS FOR A CORRECTED AGE AND/OR HEIGHT (ZERO MEANS "NO
+//* CHANGE"), WHICH PROG000X RE-VALIDATES, REWRITES TO THE MASTER AND
+//* RECORDS ON THE AUDIT TRAIL.  THE DESK ANSWERS THOSE PROMPTS AT THE
+//* TERMINAL WHEN THE JOB RUNS, SO THE CONTROL CARD BELOW NO LONGER
+//* CARRIES A LOOKUP ID OR CORRECTION VALUES - IT ONLY HAS TO PICK
+//* THE RUN MODE.
+//*
+//* MAINTENANCE HISTORY
+//* ------------------------------------------------------------------
+//* 05/24/2021 CD  INITIAL JCL FOR THE LOOKUP/MAINT ONE-STEP JOB.
+//* 08/08/2021 CD  MAINT IS NOW A GENUINE INTERACTIVE TRANSACTION -
+//*                PROG000X PROMPTS FOR THE LOOKUP ID AND CORRECTION
+//*                VALUES AT THE CONSOLE INSTEAD OF TAKING THEM OFF
+//*                THE CONTROL CARD, SO THE CARD NO LONGER NEEDS
+//*                EDITING PER APPLICANT.  DROPPED THE SAMPLE
+//*                APPLICANT/CORRECTION VALUES FROM THE CARD BELOW.
+//* 08/08/2021 CD  ADDED THE MAINTCOR DD.  EVERY SUCCESSFUL CORRECTION
+//*                IS NOW APPENDED TO IT SO THE NEXT NIGHTLY LOAD CAN
+//*                REPLAY IT ONTO THE MASTER IT REBUILDS FROM THE RAW
+//*                FEED, INSTEAD OF THE REBUILD SILENTLY UNDOING THE
+//*                CORRECTION.
+//*********************************************************************
+//STEP010  EXEC PGM=PROG000X
+//STEPLIB  DD DSN=PROD.RECRUIT.LOADLIB,DISP=SHR
+//APPLFILE DD DSN=PROD.RECRUIT.APPLICANT.MASTER,DISP=SHR
+//EXCPRPT  DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CTLRPT   DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ACCEXTR  DD DUMMY
+//AUDITLOG DD DSN=PROD.RECRUIT.APPLICANT.AUDIT,DISP=MOD
+//MAINTCOR DD DSN=PROD.RECRUIT.APPLICANT.CORR,DISP=MOD
+//CTLCARD  DD *
+00050NBATCH   MAINT
+/*

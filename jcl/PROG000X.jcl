@@ -0,0 +1,152 @@
+//PROG000X JOB (ACCTNO),'RECRUIT APPLICANT RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* NIGHTLY RECRUIT APPLICANT SCREENING RUN
+//*
+//* STEP005 RUNS PROG000X IN LOAD MODE, REBUILDING THE INDEXED
+//* APPLICANT MASTER FROM THE NIGHTLY RAW FEED, THEN REPLAYING EVERY
+//* MAINT CORRECTION SAVED TO MAINTCOR SINCE THE LAST LOAD SO THE
+//* REBUILD DOES NOT UNDO A DESK CORRECTION.
+//* STEP010 RUNS PROG000X IN VALIDATE MODE AGAINST THE REBUILT
+//* MASTER.  IF STEP010 DOES NOT COMPLETE WITH CONDITION CODE 0,
+//* STEP020 RUNS PROG000X AGAIN IN RESTART MODE, READING THE
+//* CHECKPOINT FILE LEFT BEHIND BY THE FAILED RUN AND PICKING UP
+//* WHERE IT LEFT OFF.  NEITHER STEP010 NOR STEP020 RUNS IF STEP005
+//* FAILS TO LOAD THE MASTER.
+//*
+//* PROG000X ALSO SUPPORTS A REPORT RUN MODE (CC-RUN-MODE = REPORT)
+//* THAT REGENERATES THE EXCEPTION AND CONTROL REPORTS FROM THE
+//* CURRENT MASTER ON DEMAND, WITHOUT FEEDING THE DOWNSTREAM EXTRACT
+//* OR DISTURBING ANY CHECKPOINT.  OPERATIONS RUNS THAT AS A SEPARATE
+//* ONE-STEP JOB WHEN MANAGEMENT ASKS FOR A REPRINT; IT IS NOT PART
+//* OF THIS NIGHTLY STREAM.  SEE PROG000R FOR THAT JOB.
+//*
+//* THE RE-SCREENING DESK ALSO HAS A LOOKUP MODE (CC-RUN-MODE =
+//* LOOKUP) AND A MAINT MODE (CC-RUN-MODE = MAINT) FOR PULLING OR
+//* CORRECTING ONE APPLICANT BY ID WITHOUT WAITING ON A BATCH PASS.
+//* LIKE LOOKUP, MAINT IS SUBMITTED BY THE DESK AS ITS OWN ONE-STEP
+//* JOB AGAINST THE CURRENT MASTER, NOT AS PART OF THIS STREAM; SEE
+//* PROG000M FOR THAT JOB.
+//*
+//* MAINTENANCE HISTORY
+//* ------------------------------------------------------------------
+//* 04/19/2021 CD  INITIAL JCL FOR PROG000X.
+//* 05/10/2021 CD  ADDED STEP005 TO BULK-LOAD THE NOW-INDEXED
+//*                APPLICANT MASTER FROM THE RAW NIGHTLY FEED, AND
+//*                ADDED THE ACCEXTR AND AUDITLOG DD STATEMENTS THAT
+//*                PROG000X HAS WRITTEN SINCE EARLIER IN THE YEAR.
+//* 05/17/2021 CD  NOTED THE NEW REPORT RUN MODE ABOVE.  ONE PROGRAM
+//*                NOW COVERS LOAD, VALIDATE AND REPORT, SO THERE IS
+//*                NO SEPARATE ONE-OFF REPORTING PROGRAM TO MAINTAIN.
+//* 05/24/2021 CD  NOTED THE NEW LOOKUP/MAINT ONE-STEP JOB ABOVE; SEE
+//*                PROG000M FOR THE RE-SCREENING DESK'S JCL.
+//* 08/08/2021 CD  ADDED STEP001 TO DELETE/DEFINE THE APPLICANT MASTER
+//*                CLUSTER AHEAD OF STEP005.  A KSDS CANNOT BE BUILT BY
+//*                A DD STATEMENT AND OPEN OUTPUT ALONE - IT HAS TO BE
+//*                DEFINED BY IDCAMS BEFORE EVERY LOAD, SINCE STEP005
+//*                REBUILDS THE MASTER FROM SCRATCH EACH NIGHT.  ALSO
+//*                CHANGED STEP010'S CKPTFILE ABNORMAL DISPOSITION FROM
+//*                DELETE TO CATLG SO A CHECKPOINT LEFT BY AN ABENDING
+//*                STEP010 SURVIVES FOR STEP020 TO READ, CORRECTED
+//*                STEP020'S COND TO ALSO TEST STEP005 DIRECTLY, AND
+//*                ADDED PROG000R FOR THE ON-DEMAND REPORT JOB THE
+//*                BANNER ABOVE HAS PROMISED SINCE 05/17.
+//* 08/08/2021 CD  ADDED THE MAINTCOR DD TO STEP005.  THE NIGHTLY
+//*                REBUILD IN STEP005 WAS WIPING OUT ANY CORRECTION
+//*                PROG000M HAD MADE SINCE THE LAST LOAD; PROG000X NOW
+//*                REPLAYS MAINTCOR (THE CORRECTIONS PROG000M APPENDS
+//*                TO ON EVERY MAINT TRANSACTION) ONTO THE REBUILT
+//*                MASTER BEFORE STEP005 ENDS.  MAINTCOR IS ALLOCATED
+//*                EMPTY ONE TIME, THE SAME AS ANY OTHER NEW PERSISTENT
+//*                FILE IN THIS SHOP, BEFORE THE FIRST RUN THAT NEEDS
+//*                IT.
+//* 08/08/2021 CD  STEP005'S APPLFILE OPEN CHANGED FROM OUTPUT TO I-O -
+//*                THE REPLAY OF MAINTCOR ONTO THE REBUILT MASTER READS
+//*                AND REWRITES IT, WHICH OUTPUT MODE CANNOT DO.  ALSO
+//*                CHANGED THE CKPTFILE DCB IN STEP010 TO LRECL=29 (THE
+//*                CHECKPOINT RECORD NOW ALSO CARRIES THE PASSED/
+//*                REJECTED COUNTS REACHED AT THAT POINT, SO A RESTART
+//*                RESUMES THOSE TOTALS INSTEAD OF STARTING AT ZERO),
+//*                AND FIXED TWO DISPOSITION BUGS: STEP010'S CKPTFILE
+//*                NORMAL DISPOSITION WAS CATLG, SO A CLEAN RUN LEFT
+//*                THE CHECKPOINT CATALOGED FOR THE NEXT NIGHT'S
+//*                STEP010 TO FAIL ALLOCATING AS NEW - CHANGED TO
+//*                DELETE (AND GAVE STEP020'S CKPTFILE THE SAME
+//*                DELETE/CATLG PAIR, SINCE A BARE DISP=OLD DEFAULTS TO
+//*                KEEP/KEEP).  STEP010'S ACCEXTR ABNORMAL DISPOSITION
+//*                WAS DELETE, WHICH DESTROYED THE PARTIAL EXTRACT
+//*                STEP020 NEEDS TO OPEN EXTEND AND CONTINUE ON A
+//*                RESTART - CHANGED TO CATLG.
+//*********************************************************************
+//STEP001  EXEC PGM=IDCAMS
+//STEPLIB  DD DSN=PROD.RECRUIT.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.RECRUIT.APPLICANT.MASTER CLUSTER PURGE
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.RECRUIT.APPLICANT.MASTER)          -
+         INDEXED                                               -
+         KEYS(8,0)                                             -
+         RECORDSIZE(24,24)                                      -
+         TRACKS(5,5)                                              -
+         FREESPACE(10,10))                                        -
+         DATA (NAME(PROD.RECRUIT.APPLICANT.MASTER.DATA))            -
+         INDEX(NAME(PROD.RECRUIT.APPLICANT.MASTER.INDEX))
+/*
+//*
+//STEP005  EXEC PGM=PROG000X,COND=(0,NE,STEP001)
+//STEPLIB  DD DSN=PROD.RECRUIT.LOADLIB,DISP=SHR
+//APPLLOAD DD DSN=PROD.RECRUIT.APPLICANT.RAWFEED,DISP=SHR
+//APPLFILE DD DSN=PROD.RECRUIT.APPLICANT.MASTER,DISP=SHR
+//EXCPRPT  DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CTLRPT   DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ACCEXTR  DD DUMMY
+//AUDITLOG DD DSN=PROD.RECRUIT.APPLICANT.AUDIT,DISP=MOD
+//MAINTCOR DD DSN=PROD.RECRUIT.APPLICANT.CORR,DISP=SHR
+//CTLCARD  DD *
+00050NBATCH   LOAD
+/*
+//*
+//STEP010  EXEC PGM=PROG000X,COND=(0,NE,STEP005)
+//STEPLIB  DD DSN=PROD.RECRUIT.LOADLIB,DISP=SHR
+//APPLFILE DD DSN=PROD.RECRUIT.APPLICANT.MASTER,DISP=SHR
+//EXCPRPT  DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CTLRPT   DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ACCEXTR  DD DSN=PROD.RECRUIT.APPLICANT.ACCEPTED,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=25,BLKSIZE=2500)
+//AUDITLOG DD DSN=PROD.RECRUIT.APPLICANT.AUDIT,DISP=MOD
+//MAINTCOR DD DUMMY
+//CTLCARD  DD *
+00050NBATCH   VALIDATE
+/*
+//CKPTFILE DD DSN=PROD.RECRUIT.APPLICANT.CKPT,
+//             DISP=(NEW,DELETE,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=29,BLKSIZE=2900)
+//*
+//* RESTART STEP - BYPASSED WHEN STEP010 COMPLETES WITH RC 0, AND
+//* ALSO WHEN STEP005 FAILED AND LEFT STEP010 BYPASSED (A BYPASSED
+//* STEP LEAVES THE PRIOR STEP'S RETURN CODE IN EFFECT, SO STEP020
+//* MUST TEST STEP005 DIRECTLY TOO, NOT JUST STEP010).
+//*
+//STEP020  EXEC PGM=PROG000X,COND=((0,EQ,STEP010),(0,NE,STEP005))
+//STEPLIB  DD DSN=PROD.RECRUIT.LOADLIB,DISP=SHR
+//APPLFILE DD DSN=PROD.RECRUIT.APPLICANT.MASTER,DISP=SHR
+//EXCPRPT  DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CTLRPT   DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ACCEXTR  DD DSN=PROD.RECRUIT.APPLICANT.ACCEPTED,DISP=OLD
+//AUDITLOG DD DSN=PROD.RECRUIT.APPLICANT.AUDIT,DISP=MOD
+//MAINTCOR DD DUMMY
+//CTLCARD  DD *
+00050YBATCH   VALIDATE
+/*
+//CKPTFILE DD DSN=PROD.RECRUIT.APPLICANT.CKPT,
+//             DISP=(OLD,DELETE,CATLG)
